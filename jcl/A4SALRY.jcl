@@ -0,0 +1,39 @@
+//A4SALRY  JOB (ACCTNO),'A4 SALARY REPORT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  RUNS A4-SALARYREPORT (PGM=A4SALRY, PROGRAM1.CBL) AGAINST     *
+//*  THE NEXT GDG GENERATION OF THE INPUT FEED AND ROLLS A NEW    *
+//*  GENERATION OF THE REPORT OUTPUT, SO EACH DAY'S RUN KEEPS ITS *
+//*  OWN GENERATION ON PROD.A4.INPUT.GDG / PROD.A4.REPORT.GDG     *
+//*  FOR AUDIT/RETENTION INSTEAD OF OVERWRITING A FIXED DATASET.  *
+//*                                                                *
+//*  THE WORK AND MASTER FILES BELOW (EXCEPTIONS, EXTRACT,        *
+//*  CLASSIFICATION, PARAMETERS, SALARY HISTORY, TREND AND THE    *
+//*  CHECKPOINT) ARE NOT GDG-VERSIONED - THEY ARE CARRIED FORWARD  *
+//*  AS FIXED DATASETS FROM RUN TO RUN, THE SAME AS THEY ARE WHEN  *
+//*  THE PROGRAM IS RUN OUTSIDE OF THIS JOB STREAM.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=A4SALRY
+//STEPLIB  DD   DSN=PROD.A4.LOADLIB,DISP=SHR
+//A4IN     DD   DSN=PROD.A4.INPUT.GDG(0),DISP=SHR
+//*--------------------------------------------------------------*
+//*  ABNORMAL DISP IS CATLG, NOT DELETE - A4-SALARYREPORT CHECK-  *
+//*  POINTS/RESTARTS MID-RUN (SEE 400-PROCESS-PAGES) BY REOPENING *
+//*  A4OUT EXTEND, SO THE PARTIAL GENERATION FROM AN ABENDED STEP *
+//*  MUST SURVIVE THE ABEND, NOT BE DELETED BY JCL DISPOSITION.   *
+//*  NOTE: A PLAIN RESUBMISSION OF THIS JCL WILL NOT RESTART THE  *
+//*  SAME GENERATION - A RELATIVE (+1) RESOLVES AGAINST WHATEVER  *
+//*  IS CATALOGED AT SUBMIT TIME, SO ONCE THE FAILED ATTEMPT'S    *
+//*  (+1) IS CATALOGED, THE NEXT (+1) MEANS THE GENERATION AFTER  *
+//*  IT. TO RESTART, THE OPERATOR MUST EDIT THIS DD TO NAME THE   *
+//*  FAILED ATTEMPT'S ABSOLUTE GENERATION (FROM THE SYSOUT        *
+//*  ALLOCATION MESSAGES) AND CHANGE DISP TO (MOD,CATLG,CATLG)    *
+//*  BEFORE RESUBMITTING.                                         *
+//*--------------------------------------------------------------*
+//A4OUT    DD   DSN=PROD.A4.REPORT.GDG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=81,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
