@@ -0,0 +1,20 @@
+//A4GDGDF  JOB (ACCTNO),'A4 GDG DEFINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  ONE-TIME SETUP - DEFINES THE GENERATION DATA GROUP BASES FOR *
+//*  THE A4 SALARY INPUT FEED AND THE A4 SALARY REPORT OUTPUT.    *
+//*  RUN ONCE BEFORE A4SALRY IS EVER RUN AGAINST A NEW SITE.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(PROD.A4.INPUT.GDG)        -
+                LIMIT(030)                     -
+                NOEMPTY                        -
+                SCRATCH)
+    DEFINE GDG (NAME(PROD.A4.REPORT.GDG)       -
+                LIMIT(030)                     -
+                NOEMPTY                        -
+                SCRATCH)
+/*
+//
