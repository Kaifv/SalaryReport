@@ -15,13 +15,71 @@
        input-output section.
        file-control.
       *Defining input and output of the file and the file position they
-      *will be writing from. 
+      *will be writing from.
+      *    A4IN/A4OUT are DDNAMEs - under the A4SALRY batch stream
+      *    (see jcl/A4SALRY.jcl) these resolve to whichever GDG
+      *    generation the DD cards point at, so each run's input and
+      *    report output keep their own dated generation instead of
+      *    the fixed-path dataset getting overwritten every run.
            select input-file
-           assign to "../../../A4.dat"
+           assign to "A4IN"
            organization is line sequential.
 
-           select output-file 
-           assign to "../../../A4-SalaryReport.out".
+           select output-file
+           assign to "A4OUT".
+
+      *    Reject/exception listing - education codes outside G/N and
+      *    bad service-years values get logged here instead of
+      *    silently skewing the classification counts.
+           select exception-file
+           assign to "../../../A4-Exceptions.out".
+
+      *    Company-wide classification report - all employees grouped
+      *    by computed position across the whole file, independent of
+      *    the order they appear in input-file. Built with the SORT
+      *    verb below, see 700-run-classification-report.
+           select classification-file
+           assign to "../../../A4-Classification.out".
+
+           select sort-work-file
+           assign to "sortwk01".
+
+      *    Delimited extract feed for the downstream payroll system -
+      *    raw, unedited numeric values, one employee per line.
+           select extract-file
+           assign to "../../../A4-Extract.out"
+           organization is line sequential.
+
+      *    Parameter file holding the raise percentages and the
+      *    service-year breakpoints, so HR's yearly changes don't need
+      *    a recompile. See 015-read-parameters.
+           select param-file
+           assign to "../../../A4-Params.dat"
+           organization is line sequential
+           file status is ws-param-file-status.
+
+      *    Salary history master, keyed on employee number, so each
+      *    run's new salary is available for next year's trend
+      *    comparison in 488-process-salary-history.
+           select salary-history-file
+           assign to "../../../A4-SalaryHistory.dat"
+           organization is indexed
+           access mode is random
+           record key is sh-employee-number
+           file status is ws-sh-file-status.
+
+      *    Year-over-year salary trend report.
+           select trend-file
+           assign to "../../../A4-Trend.out".
+
+      *    Checkpoint file for restarting a large A4.dat run that did
+      *    not finish - holds a snapshot of the control totals and
+      *    department table as of the last checkpoint. See
+      *    011-check-for-restart and 495-write-checkpoint.
+           select checkpoint-file
+           assign to "../../../A4-Checkpoint.dat"
+           organization is line sequential
+           file status is ws-chk-file-status.
 
        data division.
        file section.
@@ -32,7 +90,7 @@
       *Input definition
        fd input-file
            data record is input-line
-           record contains 29 characters.
+           record contains 33 characters.
 
        01 input-line.
          05 il-employee-number         pic x(3).
@@ -40,14 +98,129 @@
          05 il-education-code          pic x.
          05 il-service-years           pic 99.
          05 il-present-salary          pic 99999v99.
+         05 il-department-code         pic x(4).
 
 
       *Output definition
        fd output-file
            data record is output-line
-           record contains 80 characters.
+           record contains 81 characters.
+
+       01 output-line                  pic x(81).
+
+      *Exception listing definition
+       fd exception-file
+           data record is exception-line
+           record contains 100 characters.
+
+       01 exception-line               pic x(100).
+
+      *Company-wide classification report definition
+       fd classification-file
+           data record is classification-line
+           record contains 81 characters.
+
+       01 classification-line          pic x(81).
+
+      *Delimited payroll extract definition
+       fd extract-file
+           data record is extract-line
+           record contains 100 characters.
+
+       01 extract-line                 pic x(100).
+
+      *Parameter file definition
+       fd param-file
+           data record is param-line
+           record contains 58 characters.
 
-       01 output-line                  pic x(80).
+       01 param-line.
+         05 pr-analyst-percentage      pic 99v9.
+         05 pr-sen-prog-percentage     pic 99v9.
+         05 pr-prog-percentage         pic 99v9.
+         05 pr-jr-prog-percentage      pic 99v9.
+         05 pr-grad-analyst-years      pic 99.
+         05 pr-grad-sen-prog-years     pic 99.
+         05 pr-grad-prog-years         pic 99.
+         05 pr-nongrad-prog-years      pic 99.
+         05 pr-nongrad-jr-prog-years   pic 99.
+         05 pr-analyst-max-salary      pic 9(7)v99.
+         05 pr-sen-prog-max-salary     pic 9(7)v99.
+         05 pr-prog-max-salary         pic 9(7)v99.
+         05 pr-jr-prog-max-salary      pic 9(7)v99.
+
+      *Salary history master - one record per employee, holding the
+      *salary computed the last time this program ran, so that this
+      *run's 488-process-salary-history can print a year-over-year
+      *trend line.
+       fd salary-history-file
+           label records are standard.
+       01 sh-record.
+         05 sh-employee-number         pic x(3).
+         05 sh-last-salary             pic 9(7)v99.
+
+      *Year-over-year salary trend report.
+       fd trend-file
+           label records are standard.
+       01 trend-line                   pic x(80).
+
+      *    Checkpoint record - a snapshot of the counters and the
+      *    department table as of the last checkpoint interval, so a
+      *    rerun can skip the input records already accounted for
+      *    instead of reprocessing the whole file and double-counting
+      *    the control totals and departmental subtotals.
+       fd checkpoint-file
+           label records are standard.
+       01 checkpoint-record.
+         05 chk-records-processed      pic 9(5).
+         05 chk-salary-read-total      pic 9(9)v99.
+         05 chk-detail-lines-written   pic 9(5).
+         05 chk-salary-written-total   pic 9(9)v99.
+         05 chk-invalid-code-counter   pic 99.
+      *  Per-page position just reached and the per-page classification
+      *  counters as of that line, so a restart lands back on the exact
+      *  line of the page it interrupted instead of always starting the
+      *  page over - see 450-process-lines/400-process-pages.
+         05 chk-line-count             pic 99.
+         05 chk-analyst-counter        pic 99.
+         05 chk-sen-prog-counter       pic 99.
+         05 chk-prog-counter           pic 99.
+         05 chk-jr-prog-counter        pic 99.
+         05 chk-unclass-counter        pic 99.
+      *  Whether the exception-file heading has already been printed
+      *  this run, so a restart reopening exception-file EXTEND does
+      *  not print it a second time partway through the listing - see
+      *  457-write-exception-line.
+         05 chk-exception-printed-flag pic x.
+         05 chk-page-count             pic 99.
+         05 chk-dept-count             pic 99.
+         05 chk-dept-table             occurs 50 times.
+           10 chk-dept-code            pic x(4).
+           10 chk-dept-analyst-count   pic 999.
+           10 chk-dept-sen-prog-count  pic 999.
+           10 chk-dept-prog-count      pic 999.
+           10 chk-dept-jr-prog-count   pic 999.
+           10 chk-dept-unclass-count   pic 999.
+           10 chk-dept-rejected-count  pic 999.
+           10 chk-dept-analyst-increase pic 9(8)v99.
+           10 chk-dept-sen-prog-increase pic 9(8)v99.
+           10 chk-dept-prog-increase   pic 9(8)v99.
+           10 chk-dept-jr-prog-increase pic 9(8)v99.
+
+      *Sort work file used to group all employees by computed position
+      *across the whole company for 700-run-classification-report.
+       sd sort-work-file.
+       01 sd-employee-record.
+         05 sd-position-rank           pic 9.
+         05 sd-employee-number         pic x(3).
+         05 sd-employee-name           pic x(15).
+         05 sd-service-years           pic 99.
+         05 sd-present-salary          pic 99999v99.
+         05 sd-position-contnt         pic x(8).
+         05 sd-percent-holder          pic 99v9.
+         05 sd-pay-increase            pic 9(5)v99.
+         05 sd-new-salary-calc         pic 9(7)v99.
+         05 sd-cap-flag                pic x.
 
 
        working-storage section.
@@ -128,6 +301,7 @@
          05 ws-dollar-sign             pic x .
          05 filler                     pic x(2)    value spaces.
          05 ws-new-salary              pic zzz,zz9.99.
+         05 ws-new-salary-cap-out      pic x.
 
       *This section will show first line of subtotal area at the end of
       *each page showing numbr of employees with individual 
@@ -186,7 +360,307 @@
          05 filler                     pic x(4)    value spaces.
          05 ws-jr-prog-average         pic z,zz9.99.
 
-      *  This section is solely for the calculation purpose, variable 
+      *  This is the heading line printed at the top of the exception
+      *  listing (reject report) the first time an exception is found.
+       01 ws-exception-heading.
+         05 filler                     pic x(1)    value spaces.
+         05 filler                     pic x(17)   value
+         "EXCEPTION LISTING".
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(3)    value "EMP".
+         05 filler                     pic x(6)    value spaces.
+         05 filler                     pic x(5)    value "YEARS".
+         05 filler                     pic x(4)    value spaces.
+         05 filler                     pic x(6)    value "REASON".
+         05 filler                     pic x(16)   value spaces.
+         05 filler                     pic x(9)    value "RAW INPUT".
+
+      *  This is the detail line written to the exception listing for
+      *  every record rejected out of the classification counts.
+       01 ws-exception-line.
+         05 filler                     pic x       value spaces.
+         05 ws-exc-employee-number     pic x(3).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-exc-employee-name       pic x(15).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-exc-years               pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-exc-reason              pic x(38).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-exc-raw-line            pic x(33).
+
+      *  This is the section which will be holding all flags and
+      *  counters used by the reject/exception processing.
+       01 ws-exception-flags.
+         05 ws-valid-record-flag       pic x       value "Y".
+         05 ws-exception-printed-flag  pic x       value "N".
+
+      *  This is the page/group heading printed at the top of each
+      *  page of the company-wide classification report, one page per
+      *  computed position group.
+       01 ws-class-group-heading.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(16)   value
+         "CLASSIFICATION:".
+         05 filler                     pic x(1)    value spaces.
+         05 ws-class-group-label       pic x(12).
+         05 filler                     pic x(8)    value spaces.
+         05 filler                     pic x(5)    value "Page:".
+         05 ws-class-page-number       pic z9.
+
+      *  This is the detail line printed on the classification report,
+      *  laid out the same as ws-detail-line but sourced from the
+      *  sorted work record.
+       01 ws-class-detail-line.
+         05 filler                     pic x       value spaces.
+         05 ws-class-employee-number   pic x(3).
+         05 filler                     pic x       value spaces.
+         05 ws-class-employee-name     pic x(15).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-class-employee-years    pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-class-employee-position pic x(8).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-class-present-salary    pic zz,zz9.99.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-class-increase-percentage pic z9.9.
+         05 ws-class-sign              pic x       value "%".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-class-increase-pay      pic $$$,$$9.99+.
+         05 filler                     pic x       value spaces.
+         05 ws-class-dollar-sign       pic x.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-class-new-salary        pic zzz,zz9.99.
+         05 ws-class-new-salary-cap-out pic x.
+
+      *  This is the group-count line printed at the end of each
+      *  classification group on the classification report.
+       01 ws-class-group-count-line.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(20)   value
+         "EMPLOYEES IN GROUP:".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-class-group-count-out   pic zz9.
+
+      *  This is the section holding all flags and counters used by
+      *  700-run-classification-report.
+       01 ws-class-flags-and-counters.
+         05 ws-sort-eof-flag           pic x       value "n".
+         05 ws-class-page-count        pic 99      value 0.
+         05 ws-class-prev-rank         pic 9       value 0.
+         05 ws-class-curr-rank         pic 9       value 0.
+         05 ws-class-group-count       pic 999     value 0.
+
+      *  This is the working area used to build one comma-delimited
+      *  line of the payroll extract in 482-write-extract-line.
+       01 ws-extract-line              pic x(100).
+
+      *  This section holds the record-count and dollar control totals
+      *  reconciled against the input file by 505-write-control-totals.
+       01 ws-control-totals.
+         05 ws-input-records-read      pic 9(5)    value 0.
+         05 ws-detail-lines-written    pic 9(5)    value 0.
+         05 ws-salary-read-total       pic 9(9)v99 value 0.
+         05 ws-salary-written-total    pic 9(9)v99 value 0.
+
+      *  This is the first line of the control total trailer, showing
+      *  input records read against detail lines written.
+       01 ws-control-total-line1.
+         05 filler                     pic x(19)   value
+         " INPUT RECORDS READ".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-ctl-records-read-out    pic zzzz9.
+         05 filler                     pic x(6)    value spaces.
+         05 filler                     pic x(21)   value
+         "DETAIL LINES WRITTEN".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-ctl-lines-written-out   pic zzzz9.
+
+      *  This is the second line of the control total trailer, showing
+      *  the dollar total of salaries read against salaries written.
+       01 ws-control-total-line2.
+         05 filler                     pic x(22)   value spaces.
+         05 filler                     pic x(18)   value
+         "SALARY READ TOTAL=".
+         05 ws-ctl-salary-read-out     pic zzz,zzz,zz9.99.
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(19)   value
+         "SALARY WROTE TOTAL=".
+         05 ws-ctl-salary-wrote-out    pic zzz,zzz,zz9.99.
+
+      *  This is the third line of the control total trailer, showing
+      *  the reject count so records read can be reconciled against
+      *  detail lines written plus rejects (000).
+       01 ws-control-total-line3.
+         05 filler                     pic x(19)   value
+         " RECORDS REJECTED=".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-ctl-rejected-out        pic zzzz9.
+
+      *  This is the table accumulating per-department subtotal
+      *  counts and average increases, built up as each detail line is
+      *  processed by 485-accumulate-department-totals and printed by
+      *  510-write-department-totals at the end of the run.
+       01 ws-dept-table.
+         05 ws-dept-entry              occurs 50 times
+                                        indexed by ws-dept-idx.
+           10 ws-dept-code             pic x(4).
+           10 ws-dept-analyst-count    pic 999     value 0.
+           10 ws-dept-sen-prog-count   pic 999     value 0.
+           10 ws-dept-prog-count       pic 999     value 0.
+           10 ws-dept-jr-prog-count    pic 999     value 0.
+           10 ws-dept-unclass-count    pic 999     value 0.
+           10 ws-dept-rejected-count   pic 999     value 0.
+           10 ws-dept-analyst-increase pic 9(8)v99 value 0.
+           10 ws-dept-sen-prog-increase pic 9(8)v99 value 0.
+           10 ws-dept-prog-increase    pic 9(8)v99 value 0.
+           10 ws-dept-jr-prog-increase pic 9(8)v99 value 0.
+
+       77 ws-dept-count                pic 99      value 0.
+       77 ws-dept-found-flag           pic x       value "N".
+
+      *  This is the heading printed once at the start of the
+      *  departmental subtotal section of the report.
+       01 ws-dept-section-heading.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(19)   value
+         "DEPARTMENTAL TOTALS".
+
+      *  This is the first line of one department's subtotal block -
+      *  the department code and the classification counts.
+       01 ws-dept-subtotal-line1.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(4)    value "DEPT".
+         05 filler                     pic x       value spaces.
+         05 ws-dept-code-out           pic x(4).
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(7)    value "Analyst".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-analyst-out        pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(8)    value "Sen Prog".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-sen-prog-out       pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(4)    value "Prog".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-prog-out           pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(7)    value "Jr Prog".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-jr-prog-out        pic z9.
+
+      *  This is the second line of one department's subtotal block -
+      *  the unclassified count for the department.
+       01 ws-dept-subtotal-line2.
+         05 filler                     pic x(10)   value spaces.
+         05 filler                     pic x(12)   value
+         "Unclassified".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-unclass-out        pic z9.
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(8)    value "Rejected".
+         05 filler                     pic x(2)    value spaces.
+         05 ws-dept-rejected-out       pic z9.
+
+      *  This is the third line of one department's subtotal block -
+      *  the average increase by position, laid out the same as the
+      *  company-wide ws-total-line1.
+       01 ws-dept-avg-line1.
+         05 filler                     pic x(19)   value
+         " AVERAGE INCREASES:".
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(8)    value "ANALYST=".
+         05 filler                     pic x(5)    value spaces.
+         05 ws-dept-analyst-avg-out    pic z,zz9.99.
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(9)    value "SEN PROG=".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-dept-sen-prog-avg-out   pic z,zz9.99.
+
+      *  This is the fourth line of one department's subtotal block -
+      *  laid out the same as the company-wide ws-total-line2.
+       01 ws-dept-avg-line2.
+         05 filler                     pic x(22)   value spaces.
+         05 filler                     pic x(5)    value "PROG=".
+         05 filler                     pic x(8)    value spaces.
+         05 ws-dept-prog-avg-out       pic z,zz9.99.
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(8)    value "JR PROG=".
+         05 filler                     pic x(4)    value spaces.
+         05 ws-dept-jr-prog-avg-out    pic z,zz9.99.
+
+      *  Flags and holders used while looking up an employee's prior
+      *  salary on salary-history-file for 488-process-salary-history.
+       77 ws-sh-file-status            pic xx      value spaces.
+       77 ws-sh-found-flag             pic x       value "N".
+       77 ws-sh-prior-salary           pic 9(7)v99 value 0.
+
+      *  File status for param-file, so a site that hasn't set up
+      *  A4-Params.dat yet falls back to the 77-level defaults below
+      *  instead of aborting the run - see 015-read-parameters.
+       77 ws-param-file-status         pic xx      value spaces.
+
+      *  This is the heading printed once at the start of the
+      *  year-over-year salary trend report.
+       01 ws-trend-heading1.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(27)   value
+         "YEAR-OVER-YEAR SALARY TREND".
+
+       01 ws-trend-heading2.
+         05 filler                     pic x       value spaces.
+         05 filler                     pic x(3)    value "EMP".
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(15)   value "NAME".
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(10)   value "LAST SALRY".
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(10)   value "CURR SALRY".
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(6)    value "CHANGE".
+
+      *  One line per employee on the trend report - prior salary,
+      *  this run's new salary, and the dollar change between them.
+      *  ws-trend-change-out is signed so a pay decrease shows "-".
+       01 ws-trend-detail-line.
+         05 filler                     pic x       value spaces.
+         05 ws-trend-employee-out      pic x(3).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-trend-name-out          pic x(15).
+         05 filler                     pic x(3)    value spaces.
+         05 ws-trend-prior-out         pic z(5)9.99.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-trend-curr-out          pic z(5)9.99.
+         05 filler                     pic x(3)    value spaces.
+         05 ws-trend-change-out        pic -z(5)9.99.
+
+      *  First-time employee with no prior history - no comparison
+      *  is possible yet, so the trend report says so instead of
+      *  printing a misleading zero change.
+       01 ws-trend-new-line.
+         05 filler                     pic x       value spaces.
+         05 ws-trend-new-employee-out  pic x(3).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-trend-new-name-out      pic x(15).
+         05 filler                     pic x(3)    value spaces.
+         05 filler                     pic x(22)   value
+         "NO PRIOR HISTORY".
+
+      *  Checkpoint/restart working fields. A checkpoint is written
+      *  at the end of every page so a rerun of a large A4.dat file
+      *  can pick up where an earlier run left off, always on a
+      *  fresh page, instead of starting over from record one.
+       77 ws-chk-file-status           pic xx      value spaces.
+       77 ws-restart-flag              pic x       value "N".
+       77 ws-skip-count                pic 9(5)    value 0.
+       77 ws-skip-idx                  pic 9(5)    value 0.
+      *  Set when the checkpoint being restored from was taken mid-page
+      *  (chk-line-count not zero) - tells 400-process-pages to pick up
+      *  this page where it left off instead of starting a new one.
+       77 ws-resume-mid-page-flag      pic x       value "N".
+
+      *This section is solely for the calculation purpose, variable
       *  which i will be using later in my calculation
        01 ws-calcs.
          05 ws-pay-increase            pic 9(5)v99. 
@@ -204,6 +678,7 @@
          05 ws-prog-counter            pic 99      value 0.
          05 ws-jr-prog-counter         pic 99      value 0.
          05 ws-unclaissified-counter   pic 99      value 0.
+         05 ws-invalid-code-counter    pic 99      value 0.
          05 ws-analyst-rep-counter     pic 99      value 0.
          05 ws-sen-prog-rep-counter    pic 99      value 0.
          05 ws-prog-rep-counter        pic 99      value 0.
@@ -246,39 +721,100 @@
        77 ws-percent-sign              pic x value "%".
        77 ws-dollar-sign-cont          pic x value "$".
 
+      *These are the service-year breakpoints used by 460/470 and
+      *715 to assign a position. They default to the values HR set at
+      *the time this program was written, and are overridden by
+      *015-read-parameters when the parameter file is present.
+       77 ws-grad-analyst-years        pic 99      value 15.
+       77 ws-grad-sen-prog-years       pic 99      value 7.
+       77 ws-grad-prog-years           pic 99      value 2.
+       77 ws-nongrad-prog-years        pic 99      value 10.
+       77 ws-nongrad-jr-prog-years     pic 99      value 4.
+
+      *    Maximum salary per position - when a position's raise
+      *    would push ws-new-salary-calc past its cap, 465-apply-
+      *    salary-cap reduces the increase to land exactly on the
+      *    cap and flags the detail line with ws-cap-flag. Also
+      *    overridden by 015-read-parameters.
+       77 ws-analyst-max-salary        pic 9(7)v99 value 99999.99.
+       77 ws-sen-prog-max-salary       pic 9(7)v99 value 89999.99.
+       77 ws-prog-max-salary           pic 9(7)v99 value 79999.99.
+       77 ws-jr-prog-max-salary        pic 9(7)v99 value 69999.99.
+       77 ws-position-max-salary       pic 9(7)v99 value 0.
+       77 ws-cap-flag                  pic x       value space.
+
 
        procedure division.
 
+      *    Check whether an earlier run left a checkpoint behind, so a
+      *    large A4.dat run interrupted partway through can resume
+      *    instead of reprocessing the whole file.
+           perform 011-check-for-restart.
       *    Open files
            perform 010-open-files.
+           perform 012-open-salary-history.
+           perform 015-read-parameters.
            move ws-file-opened         to ws-eof-flag.
-      *    Writing report headings
-           perform 020-write-report-heading.
-      *    Read input from the file
-           perform 030-read-input.
-      *    Prcessing pages which will be showing data, subtotal and 
+           if (ws-restart-flag = "Y") then
+      *        Resuming - the headings are already in the output
+      *        files from the interrupted run, so skip straight to
+      *        the first record not yet accounted for.
+               perform 016-skip-processed-records
+           else
+      *        Writing report headings
+               perform 017-write-trend-heading
+               perform 020-write-report-heading
+      *        Read input from the file
+               perform 030-read-input
+           end-if.
+      *    Prcessing pages which will be showing data, subtotal and
       *    total lines
            perform 400-process-pages
-           until ws-eof-flag equals   ws-file-empty.
+           until ws-eof-flag =   ws-file-empty.
       *    Displaying total line at the end of the report after all the
       *    data is been processed
            perform 500-write-total-line.
+           perform 505-write-control-totals.
+           perform 510-write-department-totals.
+      *    Company-wide classification report, grouped by computed
+      *    position rather than input file order.
+           perform 700-run-classification-report.
+      *    The run finished cleanly, so clear the checkpoint - the
+      *    next run starts from record one, not a restart.
+           perform 497-clear-checkpoint.
            perform 600-close-file.
-          
+
            goback.
 
       *This section takes care of printing subotoal line and data in the
       *output file
        400-process-pages.
-           add ws-one                  to ws-page-count.
-           move ws-page-count          to ws-page-number.
-           perform 410-process-headings.
+      *    A checkpoint restored mid-page (chk-line-count not zero,
+      *    see 011-check-for-restart) means this page was already
+      *    under way when the earlier run stopped - pick it up at the
+      *    next line instead of bumping the page count and reprinting
+      *    the heading for a page already started.
+           if (ws-resume-mid-page-flag = "Y") then
+               move "N"                to ws-resume-mid-page-flag
+               add ws-one               to ws-line-count
+           else
+               add ws-one               to ws-page-count
+               move ws-page-count       to ws-page-number
+               perform 410-process-headings
+               move ws-one              to ws-line-count
+           end-if.
            perform 450-process-lines
-           varying ws-line-count       from ws-one by ws-one 
+           varying ws-line-count       from ws-line-count by ws-one
            until (ws-line-count > ws-lines-per-page
            OR ws-eof-flag = ws-file-empty).
            perform 490-write-subtotal-line.
-          
+      *    The page just finished, so the per-page counters 490 reset
+      *    to zero are what the next page should restore, and the
+      *    checkpoint should show no partial line reached - a restart
+      *    from here always resumes on a fresh page.
+           move 0                      to ws-line-count.
+           perform 495-write-checkpoint.
+
 
       *    This section displays headings at the top of the report and 
       *    column headings too
@@ -301,16 +837,115 @@
            move 0                      to ws-percent-holder.
            move 0                      to ws-pay-increase
            move 0                      to ws-new-salary-calc.
-           perform 460-process-graduates.
-           perform 470-process-non-graduates.
+           move spaces                 to ws-position-contnt.
+           move space                  to ws-cap-flag.
+           perform 455-validate-input-data.
+           if (ws-valid-record-flag = "Y") then
+               perform 460-process-graduates
+               perform 470-process-non-graduates
+           else
+               compute ws-new-salary-calc rounded = ws-pay-increase +
+                 il-present-salary
+           end-if.
            perform 480-write-detail-line.
+           perform 482-write-extract-line.
+           perform 485-accumulate-department-totals.
+           perform 488-process-salary-history.
+      *    Checkpoint now, with this record's side effects (detail/
+      *    extract/trend lines, the salary-history write above) all
+      *    durably on disk, before the next record is even read - a
+      *    restart can then skip exactly the records this run actually
+      *    finished instead of a whole page at a time (see 495-write-
+      *    checkpoint).
+           perform 495-write-checkpoint.
            perform 030-read-input.
 
-      *This section takes are of all teh calculation that under goes 
+      *    This section rejects any record whose education code is not
+      *    G or N, or whose service-years is not a valid numeric
+      *    value, onto the exception listing instead of letting it
+      *    fall silently through both classification paragraphs.
+       455-validate-input-data.
+           move "Y"                    to ws-valid-record-flag.
+           if ((il-education-code not = "G") and
+             (il-education-code not = "N"))
+             then
+               move "N"                 to ws-valid-record-flag
+               move "INVALID EDUCATION CODE" to ws-exc-reason
+               add 1                    to ws-invalid-code-counter
+               perform 457-write-exception-line
+           else
+               if (il-service-years is not numeric) then
+                   move "N"             to ws-valid-record-flag
+                   move "INVALID/NEGATIVE SERVICE YEARS" to
+                     ws-exc-reason
+                   add 1                to ws-invalid-code-counter
+                   perform 457-write-exception-line
+               end-if
+           end-if.
+
+      *    This section writes one line to the exception listing for
+      *    any record rejected out of the classification counts. The
+      *    reason text is set by the calling paragraph.
+       457-write-exception-line.
+           if (ws-exception-printed-flag = "N") then
+               write exception-line    from ws-exception-heading
+               move "Y"                 to ws-exception-printed-flag
+           end-if.
+           move spaces                 to ws-exception-line.
+           move il-employee-number     to ws-exc-employee-number.
+           move il-employee-name       to ws-exc-employee-name.
+           move il-service-years       to ws-exc-years.
+           move input-line             to ws-exc-raw-line.
+           write exception-line        from ws-exception-line
+             before advancing ws-one line.
+
+      *    This section caps ws-new-salary-calc at the configurable
+      *    maximum for whichever position ws-position-contnt was just
+      *    set to. If the raise would push past the cap, the increase
+      *    is reduced to land exactly on the cap and ws-cap-flag is
+      *    set so 480-write-detail-line can flag the line with an
+      *    asterisk - called from 460/470 right after each position's
+      *    increase and new salary are computed.
+       465-apply-salary-cap.
+           move space                  to ws-cap-flag.
+           if (ws-position-contnt = ws-analyst-position) then
+               move ws-analyst-max-salary to ws-position-max-salary
+           else
+               if (ws-position-contnt = ws-sen-prog-position) then
+                   move ws-sen-prog-max-salary to
+                     ws-position-max-salary
+               else
+                   if (ws-position-contnt = ws-prog-position) then
+                       move ws-prog-max-salary to
+                         ws-position-max-salary
+                   else
+                       move ws-jr-prog-max-salary to
+                         ws-position-max-salary
+                   end-if
+               end-if
+           end-if.
+           if (ws-new-salary-calc > ws-position-max-salary) then
+               if (ws-position-max-salary < il-present-salary) then
+      *            The configured cap is already below this employee's
+      *            present salary - ws-pay-increase is unsigned, so
+      *            landing exactly on the cap would store a pay cut
+      *            as a same-size increase. Hold the employee at
+      *            present salary with zero increase instead.
+                   move il-present-salary to ws-new-salary-calc
+                   move 0                to ws-pay-increase
+               else
+                   move ws-position-max-salary to ws-new-salary-calc
+                   compute ws-pay-increase rounded =
+                     ws-new-salary-calc - il-present-salary
+               end-if
+               move "*"                 to ws-cap-flag
+           end-if.
+
+      *This section takes are of all teh calculation that under goes
       *while the record is of a graduate.
        460-process-graduates.
-           if (il-education-code equals "G") then
-               if (il-service-years > 15) then
+           if (il-education-code = "G") then
+               if (il-service-years > ws-grad-analyst-years) then
                    move ws-analyst-position to ws-position-contnt
                    move ws-analyst-percentage to ws-percent-holder
                    compute ws-pay-increase rounded = il-present-salary *
@@ -318,12 +953,13 @@
                    compute ws-new-salary-calc rounded = ws-pay-increase
                      +
                      il-present-salary
+                   perform 465-apply-salary-cap
                    add 1 to ws-analyst-counter
                    add 1 to ws-analyst-rep-counter
                    add ws-pay-increase to ws-pay-analyst
                else
-                   if ((il-service-years >= 7) and (il-service-years <=
-                     15))
+                   if ((il-service-years >= ws-grad-sen-prog-years)
+                     and (il-service-years <= ws-grad-analyst-years))
                      then
                        move ws-sen-prog-position to ws-position-contnt
                        move ws-sen-prog-percentage to ws-percent-holder
@@ -333,12 +969,13 @@
                        compute ws-new-salary-calc rounded =
                          ws-pay-increase +
                          il-present-salary
+                       perform 465-apply-salary-cap
                        add 1 to ws-sen-prog-counter
                        add 1 to ws-sen-prog-rep-counter
                        add ws-pay-increase to ws-pay-sen-prog
                    else
-                       if ((il-service-years < 7) and (il-service-years
-                         > 2))
+                       if ((il-service-years < ws-grad-sen-prog-years)
+                         and (il-service-years > ws-grad-prog-years))
                          then
                            move ws-prog-position to ws-position-contnt
                            move ws-prog-percentage to ws-percent-holder
@@ -348,6 +985,7 @@
                            compute ws-new-salary-calc rounded =
                              ws-pay-increase +
                              il-present-salary
+                           perform 465-apply-salary-cap
                            add 1 to ws-prog-counter
                            add 1 to ws-prog-rep-counter
                            add ws-pay-increase to ws-pay-prog
@@ -358,6 +996,9 @@
                            compute ws-new-salary-calc rounded =
                              ws-pay-increase +
                              il-present-salary
+                           move "GRAD - INSUFFICIENT YEARS" to
+                             ws-exc-reason
+                           perform 457-write-exception-line
                        end-if
                    end-if
                end-if
@@ -366,8 +1007,8 @@
       *This section takes care of the calcualtion that happens when the 
       *    record is for a non graduate.
        470-process-non-graduates.
-           if (il-education-code equals "N") then
-               if (il-service-years > 10) then
+           if (il-education-code = "N") then
+               if (il-service-years > ws-nongrad-prog-years) then
                    move ws-prog-position to ws-position-contnt
                    move ws-prog-percentage to ws-percent-holder
                    compute ws-pay-increase rounded = il-present-salary *
@@ -375,13 +1016,14 @@
                    compute ws-new-salary-calc rounded = ws-pay-increase
                      +
                      il-present-salary
+                   perform 465-apply-salary-cap
                    add 1 to ws-prog-counter
                    add 1 to ws-prog-rep-counter
                    add ws-pay-increase to ws-pay-prog
 
                else
-                   if ((il-service-years <= 10) and (il-service-years >
-                     4))
+                   if ((il-service-years <= ws-nongrad-prog-years)
+                     and (il-service-years > ws-nongrad-jr-prog-years))
                      then
                        move ws-jr-prog-position to ws-position-contnt
                        move ws-jr-prog-percentage to
@@ -392,17 +1034,22 @@
                        compute ws-new-salary-calc rounded =
                          ws-pay-increase +
                          il-present-salary
+                       perform 465-apply-salary-cap
                        add 1 to ws-jr-prog-counter
                        add 1 to ws-jr-prog-rep-counter
                        add ws-pay-increase to ws-jr-prog
                    else
-                       if (il-service-years <= 4) then
+                       if (il-service-years <= ws-nongrad-jr-prog-years)
+                         then
                            move spaces to ws-position-contnt
                            move 0 to ws-pay-increase
                            compute ws-new-salary-calc rounded =
                              ws-pay-increase +
                              il-present-salary
                            add 1 to ws-unclaissified-counter
+                           move "NONGRAD - INSUFFICIENT YEARS" to
+                             ws-exc-reason
+                           perform 457-write-exception-line
                        end-if
                    end-if
                end-if
@@ -421,10 +1068,157 @@
            move ws-pay-increase        to ws-increase-pay.
            move ws-new-salary-calc     to ws-new-salary.
            move ws-dollar-sign-cont    to ws-dollar-sign.
+           move ws-cap-flag            to ws-new-salary-cap-out.
            write output-line           from ws-detail-line
              before advancing ws-one line.
+           add 1                        to ws-detail-lines-written.
+           add ws-new-salary-calc       to ws-salary-written-total.
+
+      *    This section writes one comma-delimited line per employee
+      *    to the payroll extract, carrying the raw unedited numeric
+      *    increase and new salary amounts.
+       482-write-extract-line.
+           move spaces                 to ws-extract-line.
+           string il-employee-number   delimited by size
+                  ","                  delimited by size
+                  il-employee-name     delimited by size
+                  ","                  delimited by size
+                  ws-position-contnt   delimited by size
+                  ","                  delimited by size
+                  ws-pay-increase      delimited by size
+                  ","                  delimited by size
+                  ws-new-salary-calc   delimited by size
+             into ws-extract-line
+           end-string.
+           write extract-line          from ws-extract-line.
+
+      *    This section rolls one employee's classification into the
+      *    department subtotal table, adding a new department entry
+      *    the first time its code is seen. ws-dept-table is only
+      *    OCCURS 50 times, so a 51st distinct department code is
+      *    logged to the exception listing instead of being written
+      *    past the end of the table.
+       485-accumulate-department-totals.
+           move "N"                     to ws-dept-found-flag.
+           if (ws-dept-count > 0) then
+               perform 486-find-department-entry
+                 varying ws-dept-idx from 1 by 1
+                 until (ws-dept-idx > ws-dept-count) or
+                 (ws-dept-found-flag = "Y")
+               if (ws-dept-found-flag = "Y") then
+                   subtract 1            from ws-dept-idx
+               end-if
+           end-if.
+           if (ws-dept-found-flag = "N") then
+               if (ws-dept-count < 50) then
+                   add 1                 to ws-dept-count
+                   set ws-dept-idx       to ws-dept-count
+                   move il-department-code to ws-dept-code (ws-dept-idx)
+                   move "Y"              to ws-dept-found-flag
+               else
+                   move "DEPARTMENT TABLE FULL - NOT SUBTOTALED" to
+                     ws-exc-reason
+                   perform 457-write-exception-line
+               end-if
+           end-if.
+           if (ws-dept-found-flag = "Y") then
+               if (ws-position-contnt = ws-analyst-position) then
+                   add 1 to ws-dept-analyst-count (ws-dept-idx)
+                   add ws-pay-increase to
+                     ws-dept-analyst-increase (ws-dept-idx)
+               else
+                   if (ws-position-contnt = ws-sen-prog-position) then
+                       add 1 to ws-dept-sen-prog-count (ws-dept-idx)
+                       add ws-pay-increase to
+                         ws-dept-sen-prog-increase (ws-dept-idx)
+                   else
+                       if (ws-position-contnt = ws-prog-position) then
+                           add 1 to ws-dept-prog-count (ws-dept-idx)
+                           add ws-pay-increase to
+                             ws-dept-prog-increase (ws-dept-idx)
+                       else
+                           if (ws-position-contnt = ws-jr-prog-position)
+                             then
+                               add 1 to
+                                 ws-dept-jr-prog-count (ws-dept-idx)
+                               add ws-pay-increase to
+                                 ws-dept-jr-prog-increase (ws-dept-idx)
+                           else
+      *                        A blank ws-position-contnt covers two
+      *                        different cases - a true unclassified
+      *                        employee (insufficient years, 006) and
+      *                        a rejected record (bad education code
+      *                        or service years, 000). Only the former
+      *                        belongs in ws-dept-unclass-count, so it
+      *                        matches the company-wide ws-unclaissi-
+      *                        fied-counter definition; rejects get
+      *                        their own bucket.
+                               if (ws-valid-record-flag = "Y") then
+                                   add 1 to
+                                     ws-dept-unclass-count
+                                       (ws-dept-idx)
+                               else
+                                   add 1 to
+                                     ws-dept-rejected-count
+                                       (ws-dept-idx)
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      *    This section tests one department-table entry against the
+      *    current input record, called from the lookup loop in
+      *    485-accumulate-department-totals.
+       486-find-department-entry.
+           if (ws-dept-code (ws-dept-idx) = il-department-code) then
+               move "Y"                 to ws-dept-found-flag
+           end-if.
+
+      *    This section looks up the employee's salary as of last
+      *    run on salary-history-file and prints one year-over-year
+      *    comparison line, then saves this run's new salary back to
+      *    the master so next year's run can compare against it.
+       488-process-salary-history.
+           move il-employee-number      to sh-employee-number.
+           move "N"                     to ws-sh-found-flag.
+           read salary-history-file
+               invalid key
+                   continue
+               not invalid key
+                   move "Y"             to ws-sh-found-flag
+                   move sh-last-salary  to ws-sh-prior-salary
+           end-read.
+           perform 489-write-trend-line.
+           move ws-new-salary-calc      to sh-last-salary.
+           if (ws-sh-found-flag = "Y") then
+               rewrite sh-record
+           else
+               write sh-record
+           end-if.
+
+      *    This section writes one line to the trend report - either
+      *    a prior-vs-current salary comparison, or a "no prior
+      *    history" line for an employee seen for the first time.
+       489-write-trend-line.
+           if (ws-sh-found-flag = "Y") then
+               move il-employee-number  to ws-trend-employee-out
+               move il-employee-name    to ws-trend-name-out
+               move ws-sh-prior-salary  to ws-trend-prior-out
+               move ws-new-salary-calc  to ws-trend-curr-out
+               compute ws-trend-change-out =
+                 ws-new-salary-calc - ws-sh-prior-salary
+               write trend-line         from ws-trend-detail-line
+                 after advancing ws-one line
+           else
+               move il-employee-number  to ws-trend-new-employee-out
+               move il-employee-name    to ws-trend-new-name-out
+               write trend-line         from ws-trend-new-line
+                 after advancing ws-one line
+           end-if.
 
-      *This section takes care of the subtotal line 
+      *This section takes care of the subtotal line
        490-write-subtotal-line.
            move ws-analyst-counter     to ws-analyst-count.
            move ws-sen-prog-counter    to ws-sen-prog-count.
@@ -442,10 +1236,193 @@
            move 0                      to ws-jr-prog-counter.
            move 0                      to ws-unclaissified-counter.
 
-      *Open files
+      *    Look for a checkpoint left behind by an earlier run that
+      *    did not finish. If one is found with records already
+      *    accounted for, this is a restart - the control totals and
+      *    department table are restored from it, and the records it
+      *    already covers will be skipped by 016-skip-processed-
+      *    records instead of being reprocessed.
+       011-check-for-restart.
+           move "N"                    to ws-restart-flag.
+           move 0                      to ws-skip-count.
+           open input checkpoint-file.
+           if (ws-chk-file-status not = "35") then
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       if (chk-records-processed > 0) then
+                           move "Y"     to ws-restart-flag
+                           move chk-records-processed to ws-skip-count
+                           move chk-records-processed to
+                             ws-input-records-read
+                           move chk-salary-read-total to
+                             ws-salary-read-total
+                           move chk-detail-lines-written to
+                             ws-detail-lines-written
+                           move chk-salary-written-total to
+                             ws-salary-written-total
+                           move chk-invalid-code-counter to
+                             ws-invalid-code-counter
+                           move chk-line-count to ws-line-count
+                           move chk-analyst-counter to
+                             ws-analyst-counter
+                           move chk-sen-prog-counter to
+                             ws-sen-prog-counter
+                           move chk-prog-counter to ws-prog-counter
+                           move chk-jr-prog-counter to
+                             ws-jr-prog-counter
+                           move chk-unclass-counter to
+                             ws-unclaissified-counter
+                           move chk-exception-printed-flag to
+                             ws-exception-printed-flag
+                           if (chk-line-count > 0) then
+                               move "Y" to ws-resume-mid-page-flag
+                           end-if
+                           move chk-page-count to ws-page-count
+                           move chk-dept-count to ws-dept-count
+                           if (ws-dept-count > 0) then
+                               perform 014-restore-department-table
+                                 varying ws-dept-idx from 1 by 1
+                                 until ws-dept-idx > ws-dept-count
+                           end-if
+                       end-if
+               end-read
+               close checkpoint-file
+           end-if.
+
+      *    This section restores one department-table entry from the
+      *    checkpoint record, called from the restore loop in
+      *    011-check-for-restart.
+       014-restore-department-table.
+           move chk-dept-code (ws-dept-idx) to
+             ws-dept-code (ws-dept-idx).
+           move chk-dept-analyst-count (ws-dept-idx) to
+             ws-dept-analyst-count (ws-dept-idx).
+           move chk-dept-sen-prog-count (ws-dept-idx) to
+             ws-dept-sen-prog-count (ws-dept-idx).
+           move chk-dept-prog-count (ws-dept-idx) to
+             ws-dept-prog-count (ws-dept-idx).
+           move chk-dept-jr-prog-count (ws-dept-idx) to
+             ws-dept-jr-prog-count (ws-dept-idx).
+           move chk-dept-unclass-count (ws-dept-idx) to
+             ws-dept-unclass-count (ws-dept-idx).
+           move chk-dept-rejected-count (ws-dept-idx) to
+             ws-dept-rejected-count (ws-dept-idx).
+           move chk-dept-analyst-increase (ws-dept-idx) to
+             ws-dept-analyst-increase (ws-dept-idx).
+           move chk-dept-sen-prog-increase (ws-dept-idx) to
+             ws-dept-sen-prog-increase (ws-dept-idx).
+           move chk-dept-prog-increase (ws-dept-idx) to
+             ws-dept-prog-increase (ws-dept-idx).
+           move chk-dept-jr-prog-increase (ws-dept-idx) to
+             ws-dept-jr-prog-increase (ws-dept-idx).
+
+      *    On a restart, skip past the input records the checkpoint
+      *    already accounts for without reprocessing them, then read
+      *    the first record that still needs to be processed.
+       016-skip-processed-records.
+           perform 018-skip-one-record
+             varying ws-skip-idx from 1 by 1
+             until (ws-skip-idx > ws-skip-count) or
+             (ws-eof-flag = ws-file-empty).
+           perform 030-read-input.
+
+      *    This section reads and discards one already-processed
+      *    input record, called from the skip loop in
+      *    016-skip-processed-records.
+       018-skip-one-record.
+           read input-file
+               at end
+                   move ws-file-empty  to ws-eof-flag
+               not at end
+                   continue
+           end-read.
+
+      *    Open files. On a restart, output-file/exception-file/
+      *    extract-file/trend-file already hold the earlier run's
+      *    lines, so they are opened EXTEND (append) rather than
+      *    OUTPUT (which would erase them).
        010-open-files.
            open input input-file.
-           open output output-file.
+           if (ws-restart-flag = "Y") then
+               open extend output-file
+               open extend exception-file
+               open extend extract-file
+               open extend trend-file
+           else
+               open output output-file
+               open output exception-file
+               open output extract-file
+               open output trend-file
+           end-if.
+
+      *    Open the salary history master for update. A first-ever run
+      *    finds no such file, so the OPEN I-O fails with file status
+      *    "35" and we create it by opening OUTPUT once, closing it,
+      *    and reopening I-O - the standard mainframe "create if
+      *    missing" idiom for an indexed master.
+       012-open-salary-history.
+           open i-o salary-history-file.
+           if (ws-sh-file-status = "35") then
+               open output salary-history-file
+               close salary-history-file
+               open i-o salary-history-file
+           end-if.
+
+      *    Read the raise percentages and service-year breakpoints
+      *    from the parameter file, letting HR's yearly renegotiation
+      *    change this run without a recompile. If the parameter file
+      *    is missing or empty, the 77-level defaults above stand.
+       015-read-parameters.
+           open input param-file.
+           if (ws-param-file-status not = "35") then
+               read param-file
+                   at end
+                       continue
+                   not at end
+                       move pr-analyst-percentage to
+                         ws-analyst-percentage
+                       move pr-sen-prog-percentage to
+                         ws-sen-prog-percentage
+                       move pr-prog-percentage    to ws-prog-percentage
+                       move pr-jr-prog-percentage to
+                         ws-jr-prog-percentage
+                       compute ws-12-half-percent rounded =
+                         pr-analyst-percentage / 100
+                       compute ws-9-half-percent rounded =
+                         pr-sen-prog-percentage / 100
+                       compute ws-6-half-percent rounded =
+                         pr-prog-percentage / 100
+                       compute ws-3-half-percent rounded =
+                         pr-jr-prog-percentage / 100
+                       move pr-grad-analyst-years to
+                         ws-grad-analyst-years
+                       move pr-grad-sen-prog-years to
+                         ws-grad-sen-prog-years
+                       move pr-grad-prog-years    to ws-grad-prog-years
+                       move pr-nongrad-prog-years to
+                         ws-nongrad-prog-years
+                       move pr-nongrad-jr-prog-years to
+                         ws-nongrad-jr-prog-years
+                       move pr-analyst-max-salary to
+                         ws-analyst-max-salary
+                       move pr-sen-prog-max-salary to
+                         ws-sen-prog-max-salary
+                       move pr-prog-max-salary    to ws-prog-max-salary
+                       move pr-jr-prog-max-salary to
+                         ws-jr-prog-max-salary
+               end-read
+               close param-file
+           end-if.
+
+      *    Write the trend report's heading once, at the top of
+      *    trend-file - this report is not paginated like the main
+      *    report, one line per employee is all it ever needs.
+       017-write-trend-heading.
+           write trend-line             from ws-trend-heading1.
+           write trend-line             from ws-trend-heading2
+             after advancing ws-two lines.
 
       *Write report heading
        020-write-report-heading.
@@ -456,7 +1433,79 @@
        030-read-input.
            read input-file
                at end
-                   move ws-file-empty  to ws-eof-flag.
+                   move ws-file-empty  to ws-eof-flag
+               not at end
+                   add 1               to ws-input-records-read
+                   add il-present-salary
+                                       to ws-salary-read-total
+           end-read.
+
+      *    Snapshot the running totals, current line/page position and
+      *    department table to checkpoint-file after every record's
+      *    side effects are on disk, so a run interrupted partway
+      *    through a page resumes at the next record instead of
+      *    reprocessing the whole page. Each checkpoint replaces the
+      *    one before it - only the latest is ever needed.
+       495-write-checkpoint.
+           move ws-input-records-read  to chk-records-processed.
+           move ws-salary-read-total   to chk-salary-read-total.
+           move ws-detail-lines-written to chk-detail-lines-written.
+           move ws-salary-written-total to chk-salary-written-total.
+           move ws-invalid-code-counter to chk-invalid-code-counter.
+           move ws-line-count          to chk-line-count.
+           move ws-analyst-counter     to chk-analyst-counter.
+           move ws-sen-prog-counter    to chk-sen-prog-counter.
+           move ws-prog-counter        to chk-prog-counter.
+           move ws-jr-prog-counter     to chk-jr-prog-counter.
+           move ws-unclaissified-counter to chk-unclass-counter.
+           move ws-exception-printed-flag to
+             chk-exception-printed-flag.
+           move ws-page-count          to chk-page-count.
+           move ws-dept-count          to chk-dept-count.
+           if (ws-dept-count > 0) then
+               perform 496-save-department-entry
+                 varying ws-dept-idx from 1 by 1
+                 until ws-dept-idx > ws-dept-count
+           end-if.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+      *    This section saves one department-table entry into the
+      *    checkpoint record, called from the save loop in
+      *    495-write-checkpoint.
+       496-save-department-entry.
+           move ws-dept-code (ws-dept-idx) to
+             chk-dept-code (ws-dept-idx).
+           move ws-dept-analyst-count (ws-dept-idx) to
+             chk-dept-analyst-count (ws-dept-idx).
+           move ws-dept-sen-prog-count (ws-dept-idx) to
+             chk-dept-sen-prog-count (ws-dept-idx).
+           move ws-dept-prog-count (ws-dept-idx) to
+             chk-dept-prog-count (ws-dept-idx).
+           move ws-dept-jr-prog-count (ws-dept-idx) to
+             chk-dept-jr-prog-count (ws-dept-idx).
+           move ws-dept-unclass-count (ws-dept-idx) to
+             chk-dept-unclass-count (ws-dept-idx).
+           move ws-dept-rejected-count (ws-dept-idx) to
+             chk-dept-rejected-count (ws-dept-idx).
+           move ws-dept-analyst-increase (ws-dept-idx) to
+             chk-dept-analyst-increase (ws-dept-idx).
+           move ws-dept-sen-prog-increase (ws-dept-idx) to
+             chk-dept-sen-prog-increase (ws-dept-idx).
+           move ws-dept-prog-increase (ws-dept-idx) to
+             chk-dept-prog-increase (ws-dept-idx).
+           move ws-dept-jr-prog-increase (ws-dept-idx) to
+             chk-dept-jr-prog-increase (ws-dept-idx).
+
+      *    The run reached end-of-file cleanly, so the checkpoint is
+      *    reset to zero records processed - the next run is a fresh
+      *    run, not a restart.
+       497-clear-checkpoint.
+           move 0                      to chk-records-processed.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
 
       *Write total line at the end of the report.
        500-write-total-line.
@@ -477,9 +1526,346 @@
            write output-line           from ws-total-line1
              after advancing ws-one line.
            write output-line           from ws-total-line2.
-       
+
+      *    This section prints the record-count and dollar control
+      *    totals so a truncated input file or a mid-run abend shows
+      *    up as a mismatch instead of needing eyeballing the report.
+       505-write-control-totals.
+           move ws-input-records-read  to ws-ctl-records-read-out.
+           move ws-detail-lines-written to ws-ctl-lines-written-out.
+           move ws-salary-read-total   to ws-ctl-salary-read-out.
+           move ws-salary-written-total to ws-ctl-salary-wrote-out.
+           move ws-invalid-code-counter to ws-ctl-rejected-out.
+           write output-line           from ws-control-total-line1
+             after advancing ws-two lines.
+           write output-line           from ws-control-total-line2
+             after advancing ws-one line.
+           write output-line           from ws-control-total-line3
+             after advancing ws-one line.
+
+      *    This section prints the per-department subtotal block built
+      *    up in 485-accumulate-department-totals, one block per
+      *    department code seen in the input file.
+       510-write-department-totals.
+           if (ws-dept-count > 0) then
+               write output-line        from ws-dept-section-heading
+                 after advancing ws-two lines
+               perform 515-write-one-department-total
+                 varying ws-dept-idx from 1 by 1
+                 until ws-dept-idx > ws-dept-count
+           end-if.
+
+      *    This section prints one department's subtotal block,
+      *    including the per-position average increase (laid out the
+      *    same as the company-wide ws-total-line1/ws-total-line2),
+      *    not a single blended average across the whole department.
+       515-write-one-department-total.
+           move ws-dept-code (ws-dept-idx) to ws-dept-code-out.
+           move ws-dept-analyst-count (ws-dept-idx) to
+             ws-dept-analyst-out.
+           move ws-dept-sen-prog-count (ws-dept-idx) to
+             ws-dept-sen-prog-out.
+           move ws-dept-prog-count (ws-dept-idx) to ws-dept-prog-out.
+           move ws-dept-jr-prog-count (ws-dept-idx) to
+             ws-dept-jr-prog-out.
+           move ws-dept-unclass-count (ws-dept-idx) to
+             ws-dept-unclass-out.
+           move ws-dept-rejected-count (ws-dept-idx) to
+             ws-dept-rejected-out.
+           if (ws-dept-analyst-count (ws-dept-idx) > 0) then
+               compute ws-dept-analyst-avg-out rounded =
+                 ws-dept-analyst-increase (ws-dept-idx) /
+                 ws-dept-analyst-count (ws-dept-idx)
+           else
+               move 0                  to ws-dept-analyst-avg-out
+           end-if.
+           if (ws-dept-sen-prog-count (ws-dept-idx) > 0) then
+               compute ws-dept-sen-prog-avg-out rounded =
+                 ws-dept-sen-prog-increase (ws-dept-idx) /
+                 ws-dept-sen-prog-count (ws-dept-idx)
+           else
+               move 0                  to ws-dept-sen-prog-avg-out
+           end-if.
+           if (ws-dept-prog-count (ws-dept-idx) > 0) then
+               compute ws-dept-prog-avg-out rounded =
+                 ws-dept-prog-increase (ws-dept-idx) /
+                 ws-dept-prog-count (ws-dept-idx)
+           else
+               move 0                  to ws-dept-prog-avg-out
+           end-if.
+           if (ws-dept-jr-prog-count (ws-dept-idx) > 0) then
+               compute ws-dept-jr-prog-avg-out rounded =
+                 ws-dept-jr-prog-increase (ws-dept-idx) /
+                 ws-dept-jr-prog-count (ws-dept-idx)
+           else
+               move 0                  to ws-dept-jr-prog-avg-out
+           end-if.
+           write output-line           from ws-dept-subtotal-line1
+             after advancing ws-one line.
+           write output-line           from ws-dept-subtotal-line2
+             after advancing ws-one line.
+           write output-line           from ws-dept-avg-line1
+             after advancing ws-one line.
+           write output-line           from ws-dept-avg-line2
+             after advancing ws-one line.
+
+      *    This section drives the company-wide classification report.
+      *    input-file has already reached end-of-file from the main
+      *    pass, so it is closed and reopened for a second pass that
+      *    feeds the sort input procedure.
+       700-run-classification-report.
+           open output classification-file.
+           close input-file.
+           open input input-file.
+           move ws-file-opened          to ws-eof-flag.
+           sort sort-work-file
+             on ascending key sd-position-rank sd-employee-number
+             input procedure is 710-classification-input-procedure
+               thru 710-classification-input-exit
+             output procedure is 720-classification-output-procedure
+               thru 720-classification-output-exit.
+           close classification-file.
+
+      *    This is the sort input procedure - it reads every record in
+      *    input-file and releases one sort-work-file record per
+      *    employee carrying the computed classification.
+       710-classification-input-procedure.
+           perform 712-read-and-release-sort-record
+             until ws-eof-flag = ws-file-empty.
+       710-classification-input-exit.
+           exit.
+
+      *    This section reads one input-file record and releases its
+      *    sort-work-file equivalent, called from the read loop in
+      *    710-classification-input-procedure.
+       712-read-and-release-sort-record.
+           read input-file
+               at end
+                   move ws-file-empty   to ws-eof-flag
+               not at end
+                   perform 715-build-sort-record
+                   release sd-employee-record
+           end-read.
+
+      *    This section derives the same classification a record would
+      *    get from 460/470 above and loads it onto the sort-work-file
+      *    record, without touching the main-pass counters or
+      *    exception listing, which were already updated on pass one.
+       715-build-sort-record.
+           move 5                     to sd-position-rank.
+           move il-employee-number      to sd-employee-number.
+           move il-employee-name        to sd-employee-name.
+           move il-service-years        to sd-service-years.
+           move il-present-salary       to sd-present-salary.
+           move spaces                  to sd-position-contnt.
+           move space                   to sd-cap-flag.
+           move 0                       to sd-percent-holder.
+           move 0                       to sd-pay-increase.
+           compute sd-new-salary-calc rounded = il-present-salary.
+           if ((il-education-code = "G") and
+             (il-service-years is numeric))
+             then
+               if (il-service-years > ws-grad-analyst-years) then
+                   move 1             to sd-position-rank
+                   move ws-analyst-position to sd-position-contnt
+                   move ws-analyst-percentage to sd-percent-holder
+                   compute sd-pay-increase rounded = il-present-salary
+                     * ws-12-half-percent
+                   compute sd-new-salary-calc rounded = sd-pay-increase
+                     + il-present-salary
+                   perform 717-apply-sort-salary-cap
+               else
+                   if ((il-service-years >= ws-grad-sen-prog-years)
+                     and (il-service-years <= ws-grad-analyst-years))
+                     then
+                       move 2         to sd-position-rank
+                       move ws-sen-prog-position to sd-position-contnt
+                       move ws-sen-prog-percentage to sd-percent-holder
+                       compute sd-pay-increase rounded =
+                         il-present-salary * ws-9-half-percent
+                       compute sd-new-salary-calc rounded =
+                         sd-pay-increase + il-present-salary
+                       perform 717-apply-sort-salary-cap
+                   else
+                       if ((il-service-years < ws-grad-sen-prog-years)
+                         and (il-service-years > ws-grad-prog-years))
+                         then
+                           move 3     to sd-position-rank
+                           move ws-prog-position to sd-position-contnt
+                           move ws-prog-percentage to sd-percent-holder
+                           compute sd-pay-increase rounded =
+                             il-present-salary * ws-6-half-percent
+                           compute sd-new-salary-calc rounded =
+                             sd-pay-increase + il-present-salary
+                           perform 717-apply-sort-salary-cap
+                       end-if
+                   end-if
+               end-if
+           else
+               if ((il-education-code = "N") and
+                 (il-service-years is numeric))
+                 then
+                   if (il-service-years > ws-nongrad-prog-years) then
+                       move 3         to sd-position-rank
+                       move ws-prog-position to sd-position-contnt
+                       move ws-prog-percentage to sd-percent-holder
+                       compute sd-pay-increase rounded =
+                         il-present-salary * ws-6-half-percent
+                       compute sd-new-salary-calc rounded =
+                         sd-pay-increase + il-present-salary
+                       perform 717-apply-sort-salary-cap
+                   else
+                       if ((il-service-years <= ws-nongrad-prog-years)
+                         and (il-service-years >
+                         ws-nongrad-jr-prog-years))
+                         then
+                           move 4     to sd-position-rank
+                           move ws-jr-prog-position to
+                             sd-position-contnt
+                           move ws-jr-prog-percentage to
+                             sd-percent-holder
+                           compute sd-pay-increase rounded =
+                             il-present-salary * ws-3-half-percent
+                           compute sd-new-salary-calc rounded =
+                             sd-pay-increase + il-present-salary
+                           perform 717-apply-sort-salary-cap
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+      *    This section mirrors 465-apply-salary-cap for the
+      *    classification report's sort-work-file record - caps
+      *    sd-new-salary-calc the same way 465 caps ws-new-salary-
+      *    calc, kept separate because 715-build-sort-record already
+      *    re-derives the whole classification independently rather
+      *    than sharing state with 460/470.
+       717-apply-sort-salary-cap.
+           if (sd-position-contnt = ws-analyst-position) then
+               move ws-analyst-max-salary to ws-position-max-salary
+           else
+               if (sd-position-contnt = ws-sen-prog-position) then
+                   move ws-sen-prog-max-salary to
+                     ws-position-max-salary
+               else
+                   if (sd-position-contnt = ws-prog-position) then
+                       move ws-prog-max-salary to
+                         ws-position-max-salary
+                   else
+                       move ws-jr-prog-max-salary to
+                         ws-position-max-salary
+                   end-if
+               end-if
+           end-if.
+           if (sd-new-salary-calc > ws-position-max-salary) then
+               if (ws-position-max-salary < il-present-salary) then
+                   move il-present-salary to sd-new-salary-calc
+                   move 0                to sd-pay-increase
+               else
+                   move ws-position-max-salary to sd-new-salary-calc
+                   compute sd-pay-increase rounded =
+                     sd-new-salary-calc - il-present-salary
+               end-if
+               move "*"                 to sd-cap-flag
+           end-if.
+
+      *    This is the sort output procedure - it returns the sorted
+      *    records in classification order and prints them with a
+      *    page break on every classification-group change.
+       720-classification-output-procedure.
+           move "n"                     to ws-sort-eof-flag.
+           perform 722-return-and-write-sort-record
+             until ws-sort-eof-flag = "e".
+           if (ws-class-prev-rank not = 0) then
+               perform 735-write-classification-group-count
+           end-if.
+       720-classification-output-exit.
+           exit.
+
+      *    This section returns one sorted sort-work-file record and
+      *    prints its classification-file detail line, called from the
+      *    return loop in 720-classification-output-procedure.
+       722-return-and-write-sort-record.
+           return sort-work-file
+               at end
+                   move "e"             to ws-sort-eof-flag
+               not at end
+                   perform 725-write-classification-line
+           end-return.
+
+      *    This section prints one detail line on the classification
+      *    report, starting a new page/group heading whenever the
+      *    classification changes from the previous record.
+       725-write-classification-line.
+           move sd-position-rank        to ws-class-curr-rank.
+           if (ws-class-curr-rank not = ws-class-prev-rank) then
+               if (ws-class-prev-rank not = 0) then
+                   perform 735-write-classification-group-count
+               end-if
+               perform 730-write-classification-heading
+               move ws-class-curr-rank  to ws-class-prev-rank
+               move 0                   to ws-class-group-count
+           end-if.
+           add 1                        to ws-class-group-count.
+           move spaces                  to ws-class-detail-line.
+           move sd-employee-number      to ws-class-employee-number.
+           move sd-employee-name        to ws-class-employee-name.
+           move sd-service-years        to ws-class-employee-years.
+           move sd-present-salary       to ws-class-present-salary.
+           move sd-position-contnt      to ws-class-employee-position.
+           move ws-percent-sign         to ws-class-sign.
+           move sd-percent-holder       to ws-class-increase-percentage.
+           move sd-pay-increase         to ws-class-increase-pay.
+           move sd-new-salary-calc      to ws-class-new-salary.
+           move ws-dollar-sign-cont     to ws-class-dollar-sign.
+           move sd-cap-flag             to ws-class-new-salary-cap-out.
+           write classification-line    from ws-class-detail-line
+             before advancing ws-one line.
+
+      *    This section prints the page/group heading and column
+      *    headings at the start of each classification group.
+       730-write-classification-heading.
+           add 1                        to ws-class-page-count.
+           move ws-class-page-count     to ws-class-page-number.
+           if (sd-position-rank = 1) then
+               move ws-analyst-position to ws-class-group-label
+           else
+               if (sd-position-rank = 2) then
+                   move ws-sen-prog-position to ws-class-group-label
+               else
+                   if (sd-position-rank = 3) then
+                       move ws-prog-position to ws-class-group-label
+                   else
+                       if (sd-position-rank = 4) then
+                           move ws-jr-prog-position to
+                             ws-class-group-label
+                       else
+                           move "UNCLASSIFIED" to ws-class-group-label
+                       end-if
+                   end-if
+               end-if
+           end-if.
+           if (ws-class-page-count > ws-one) then
+               write classification-line from ws-class-group-heading
+                 after advancing page
+           else
+               write classification-line from ws-class-group-heading
+           end-if.
+           write classification-line    from ws-report-heading2
+             after advancing ws-two lines.
+           write classification-line    from ws-report-heading3
+             before advancing ws-two lines.
+
+      *    This section prints the employee count for the
+      *    classification group just completed.
+       735-write-classification-group-count.
+           move ws-class-group-count    to ws-class-group-count-out.
+           write classification-line    from ws-class-group-count-line
+             before advancing ws-two lines.
+
       *Close files
        600-close-file.
-           close output-file, input-file.
+           close output-file, input-file, exception-file, extract-file,
+             trend-file, salary-history-file.
 
-       end program A4-SalaryReport.
\ No newline at end of file
+       end program A4-SalaryReport.
